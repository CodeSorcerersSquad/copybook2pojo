@@ -0,0 +1,128 @@
+*&&SEQ(1,72)
+*---------------------------------------------------------------*
+* NAME   : MNT1MAP                                              *
+* DESCRIPTION: BMS MAPSET SOURCE FOR THE COBMNT1 COPYBOOK        *
+*              MASTER MAINTENANCE TRANSACTION (MNT1). ASSEMBLE   *
+*              THIS WITH THE BMS MACRO LIBRARY TO PRODUCE THE     *
+*              PHYSICAL MAP MNT1MAP THAT COBMNT1'S EXEC CICS      *
+*              SEND/RECEIVE MAP('MNT1MAP') MAPSET('MNT1MAP')      *
+*              COMMANDS LOAD AT RUN TIME, AND RUN IT THROUGH      *
+*              THE BMS SYMBOLIC-MAP GENERATOR TO REPRODUCE        *
+*              MNT1MAP.CPY (THE COPY OF THAT STEP IS KEPT IN      *
+*              MNT1MAP.CPY SO COBMNT1 DOES NOT DEPEND ON RUNNING   *
+*              THE GENERATOR JUST TO COMPILE).                    *
+*---------------------------------------------------------------*
+MNT1MAP  DFHMSD TYPE=&SYSPARM,                                    X
+               MODE=INOUT,                                        X
+               LANG=COBOL,                                        X
+               STORAGE=AUTO,                                      X
+               TIOAPFX=YES,                                       X
+               CTRL=(FREEKB,FRSET),                                X
+               TERM=3270-2
+*
+MNT1     DFHMDI SIZE=(24,80),                                     X
+               LINE=1,                                            X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),                                        X
+               LENGTH=40,                                         X
+               ATTRB=(PROT,ASKIP),                                 X
+               INITIAL='MNT1 - COPYBOOK MASTER MAINTENANCE'
+*
+         DFHMDF POS=(3,1),                                        X
+               LENGTH=12,                                         X
+               ATTRB=(PROT,ASKIP),                                 X
+               INITIAL='PERSON TYPE:'
+KEYTYP   DFHMDF POS=(3,14),                                       X
+               LENGTH=1,                                          X
+               ATTRB=(UNPROT,IC,FSET),                             X
+               JUSTIFY=LEFT
+*
+         DFHMDF POS=(5,1),                                        X
+               LENGTH=11,                                         X
+               ATTRB=(PROT,ASKIP),                                 X
+               INITIAL='CNPJ ROOT :'
+CNJROO   DFHMDF POS=(5,13),                                       X
+               LENGTH=8,                                          X
+               ATTRB=(UNPROT,NUM)
+         DFHMDF POS=(5,23),                                       X
+               LENGTH=8,                                          X
+               ATTRB=(PROT,ASKIP),                                 X
+               INITIAL='BRANCH :'
+CNJBRA   DFHMDF POS=(5,32),                                       X
+               LENGTH=4,                                          X
+               ATTRB=(UNPROT,NUM)
+         DFHMDF POS=(5,38),                                       X
+               LENGTH=4,                                          X
+               ATTRB=(PROT,ASKIP),                                 X
+               INITIAL='DAC:'
+CNJDAC   DFHMDF POS=(5,43),                                       X
+               LENGTH=2,                                          X
+               ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(7,1),                                        X
+               LENGTH=11,                                         X
+               ATTRB=(PROT,ASKIP),                                 X
+               INITIAL='CPF NUMBER:'
+CPFNUM   DFHMDF POS=(7,13),                                       X
+               LENGTH=9,                                          X
+               ATTRB=(UNPROT,NUM)
+         DFHMDF POS=(7,24),                                       X
+               LENGTH=4,                                          X
+               ATTRB=(PROT,ASKIP),                                 X
+               INITIAL='DAC:'
+CPFDAC   DFHMDF POS=(7,29),                                       X
+               LENGTH=2,                                          X
+               ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(9,1),                                        X
+               LENGTH=6,                                          X
+               ATTRB=(PROT,ASKIP),                                 X
+               INITIAL='NAME :'
+NAME     DFHMDF POS=(9,8),                                        X
+               LENGTH=50,                                         X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(11,1),                                       X
+               LENGTH=8,                                          X
+               ATTRB=(PROT,ASKIP),                                 X
+               INITIAL='STREET :'
+STREET   DFHMDF POS=(11,10),                                      X
+               LENGTH=10,                                         X
+               ATTRB=(UNPROT,NORM)
+         DFHMDF POS=(11,22),                                      X
+               LENGTH=3,                                          X
+               ATTRB=(PROT,ASKIP),                                 X
+               INITIAL='NO:'
+ADDRNO   DFHMDF POS=(11,26),                                      X
+               LENGTH=5,                                          X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(13,1),                                       X
+               LENGTH=6,                                          X
+               ATTRB=(PROT,ASKIP),                                 X
+               INITIAL='CITY :'
+CITY     DFHMDF POS=(13,8),                                       X
+               LENGTH=10,                                         X
+               ATTRB=(UNPROT,NORM)
+         DFHMDF POS=(13,20),                                      X
+               LENGTH=6,                                          X
+               ATTRB=(PROT,ASKIP),                                 X
+               INITIAL='STATE:'
+STATE    DFHMDF POS=(13,27),                                      X
+               LENGTH=2,                                          X
+               ATTRB=(UNPROT,NORM)
+         DFHMDF POS=(13,31),                                      X
+               LENGTH=9,                                          X
+               ATTRB=(PROT,ASKIP),                                 X
+               INITIAL='POSTCODE:'
+POSTCD   DFHMDF POS=(13,41),                                      X
+               LENGTH=8,                                          X
+               ATTRB=(UNPROT,NUM)
+*
+MSG      DFHMDF POS=(23,1),                                       X
+               LENGTH=60,                                         X
+               ATTRB=(PROT,ASKIP,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
