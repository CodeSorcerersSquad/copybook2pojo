@@ -0,0 +1,335 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+      * NAME   : COBCNV1                                              *
+      * DESCRIPTION: ONE-TIME CONVERSION/REORG UTILITY THAT RE-MAPS    *
+      *              OLD FLAT COPYBOOK EXTRACTS (LAYOUT VERSION 01 --  *
+      *              NAME-BOOK + PERSON-TYPE-BOOK + CNPJ-BOOK/CPF-BOOK *
+      *              ONLY, FROM BEFORE THE ADDRESS SEGMENT EXISTED)    *
+      *              INTO THE CURRENT VSAM MASTER LAYOUT (VERSION 02 - *
+      *              ADDS ADDRESS-BOOK), VALIDATING EACH RECORD THE    *
+      *              SAME WAY COBLOAD DOES AND STAMPING A FROM/TO      *
+      *              LAYOUT-VERSION ENTRY ON THE VERSION LOG FOR EVERY *
+      *              RECORD IT CONVERTS.                               *
+      *                                                                *
+      * THIS PROGRAM IS THE TEMPLATE FOR ANY FUTURE COPYBOOK LAYOUT    *
+      * MIGRATION: WHEN THE RECORD IS EXTENDED AGAIN, ADD A NEW        *
+      * OLD-RECORD SHAPE FOR THE LAYOUT BEING RETIRED, BUMP THE        *
+      * WS-LAYOUT-VERSION-FROM/-TO VALUES BELOW, AND RERUN AGAINST     *
+      * THE OLDER EXTRACT -- RATHER THAN WRITING A NEW ONE-OFF SCRIPT. *
+      *                                                                *
+      * REJECT REASON CODES (SAME NUMBERING AS COBLOAD)                *
+      *   01  PERSON-TYPE-BOOK IS NEITHER 'F' NOR 'J'                  *
+      *   02  NAME-BOOK IS ALL SPACES                                  *
+      *   03  CNPJ/CPF CHECK DIGIT (DAC-BOOK) DOES NOT MATCH           *
+      ******************************************************************
+       PROGRAM-ID. COBCNV1.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-FILE ASSIGN TO "COBOLDEX"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OLD-STATUS.
+
+           SELECT MASTER-FILE ASSIGN TO "COBMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MASTER-KEY-BOOK OF COPYBOOK-KEY
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT VERSION-LOG ASSIGN TO "COBVLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VLOG-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO "COBCNVRJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+           SELECT EXCEPT-FILE ASSIGN TO "COBRPT04"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "COBAUDIT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-FILE
+           RECORD CONTAINS 65 CHARACTERS.
+       01  OLD-RECORD.
+      *            LAYOUT VERSION 01 -- PRE-ADDRESS-SEGMENT COPYBOOK
+           05  NAME-BOOK-OLD            PIC X(50).
+           05  PERSON-TYPE-BOOK-OLD     PIC X(01).
+           05  CNPJ-BOOK-OLD.
+               10  ROOT-CNPJ-OLD        PIC 9(08).
+               10  BRANCH-OLD           PIC 9(04).
+               10  DAC-CNPJ-OLD         PIC 9(02).
+           05  CPF-BOOK-OLD REDEFINES
+               CNPJ-BOOK-OLD.
+               10  FILLER               PIC X(03).
+               10  NUMBER-OLD           PIC 9(09).
+               10  DAC-CPF-OLD          PIC 9(02).
+
+       FD  MASTER-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+           COPY copybook.
+
+       FD  VERSION-LOG
+           RECORD CONTAINS 49 CHARACTERS.
+       01  VLOG-RECORD.
+           05  VLOG-KEY                 PIC X(15).
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  VLOG-FROM-VERSION        PIC X(02).
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  VLOG-TO-VERSION          PIC X(02) VALUE SPACES.
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  VLOG-TIMESTAMP           PIC X(21).
+           05  FILLER                   PIC X(06) VALUE SPACES.
+
+       FD  REJECT-FILE
+           RECORD CONTAINS 67 CHARACTERS.
+       01  REJECT-RECORD.
+           05  REJ-OLD-DATA              PIC X(65).
+           05  REJ-REASON-CODE          PIC 9(02).
+
+       FD  EXCEPT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  EXCEPT-LINE                  PIC X(132).
+
+      *            COBAUDIT IS A VSAM ESDS, NOT A FLAT FILE -- A
+      *            PLAIN LINE SEQUENTIAL DATASET COULD NOT ALSO BE
+      *            WRITTEN BY COBMNT1'S EXEC CICS WRITE FILE('COBAUDIT')
+      *            ELSEWHERE IN THE BACKLOG, SINCE CICS FILE CONTROL
+      *            ONLY TARGETS VSAM.
+       FD  AUDIT-FILE
+           RECORD CONTAINS 230 CHARACTERS.
+           COPY audit.
+
+       WORKING-STORAGE SECTION.
+       01  WS-OLD-STATUS                PIC X(02) VALUE "00".
+       01  WS-MASTER-STATUS             PIC X(02) VALUE "00".
+       01  WS-VLOG-STATUS               PIC X(02) VALUE "00".
+       01  WS-REJECT-STATUS             PIC X(02) VALUE "00".
+       01  WS-EXCEPT-STATUS             PIC X(02) VALUE "00".
+       01  WS-AUDIT-STATUS              PIC X(02) VALUE "00".
+
+       01  WS-USER-ID                   PIC X(08).
+       01  WS-AUDIT-OP                  PIC X(01).
+       01  WS-BEFORE-IMAGE              PIC X(100).
+       01  WS-AFTER-IMAGE               PIC X(100).
+
+       01  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+           88  WS-EOF                  VALUE "Y".
+
+       01  WS-LAYOUT-VERSION-FROM       PIC X(02) VALUE "01".
+       01  WS-LAYOUT-VERSION-TO         PIC X(02) VALUE "02".
+       01  WS-TIMESTAMP                 PIC X(21).
+
+       01  WS-COUNTERS.
+           05  WS-READ-COUNT            PIC 9(07) VALUE ZEROS.
+           05  WS-CONVERT-COUNT         PIC 9(07) VALUE ZEROS.
+           05  WS-REJECT-COUNT          PIC 9(07) VALUE ZEROS.
+           05  WS-ERROR-COUNT           PIC 9(07) VALUE ZEROS.
+
+       01  WS-VALID-SWITCH              PIC X(01).
+           88  WS-RECORD-VALID         VALUE "Y".
+       01  WS-REASON-CODE               PIC 9(02).
+       01  WS-VALIDDOC-RC               PIC 9(02).
+
+       01  WS-VLOG-HEADING.
+           05  FILLER                   PIC X(15) VALUE "KEY".
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  FILLER                   PIC X(04) VALUE "FROM".
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  FILLER                   PIC X(02) VALUE "TO".
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  FILLER                   PIC X(21) VALUE "TIMESTAMP".
+           05  FILLER                   PIC X(04) VALUE SPACES.
+
+       01  WS-EXCEPT-HEADING.
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  FILLER                   PIC X(40) VALUE
+               "COBCNV1 - REJECTED CONVERSION LISTING".
+           05  FILLER                   PIC X(91) VALUE SPACES.
+
+       01  WS-EXCEPT-COLUMNS.
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  FILLER                   PIC X(50) VALUE "NAME".
+           05  FILLER                   PIC X(06) VALUE "REASON".
+           05  FILLER                   PIC X(75) VALUE SPACES.
+
+       01  WS-EXCEPT-DETAIL.
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  WS-EXC-NAME              PIC X(50).
+           05  WS-EXC-REASON-CODE       PIC 9(02).
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  WS-EXC-REASON-TEXT       PIC X(40).
+           05  FILLER                   PIC X(38) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS UNTIL WS-EOF
+           PERFORM 8000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT OLD-FILE
+           IF WS-OLD-STATUS NOT = "00"
+               DISPLAY "COBCNV1: UNABLE TO OPEN COBOLDEX, STATUS="
+                   WS-OLD-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+           END-IF
+
+      *            A FATAL OPEN ABOVE LEAVES OLD-FILE UNOPENED --
+      *            SKIP EVERY STEP BELOW THAT WOULD OTHERWISE OPEN,
+      *            READ, OR WRITE A FILE ON THE STRENGTH OF IT.
+           IF NOT WS-EOF
+               OPEN I-O MASTER-FILE
+               IF WS-MASTER-STATUS = "05" OR WS-MASTER-STATUS = "35"
+                   OPEN OUTPUT MASTER-FILE
+                   CLOSE MASTER-FILE
+                   OPEN I-O MASTER-FILE
+               END-IF
+               IF WS-MASTER-STATUS NOT = "00"
+                   DISPLAY "COBCNV1: UNABLE TO OPEN COBMAST, STATUS="
+                       WS-MASTER-STATUS
+                   MOVE "Y" TO WS-EOF-SWITCH
+               END-IF
+           END-IF
+
+           IF NOT WS-EOF
+               OPEN OUTPUT VERSION-LOG
+               WRITE VLOG-RECORD FROM WS-VLOG-HEADING
+
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT EXCEPT-FILE
+               WRITE EXCEPT-LINE FROM WS-EXCEPT-HEADING
+               WRITE EXCEPT-LINE FROM WS-EXCEPT-COLUMNS
+
+               OPEN EXTEND AUDIT-FILE
+               IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+                   OPEN OUTPUT AUDIT-FILE
+                   CLOSE AUDIT-FILE
+                   OPEN EXTEND AUDIT-FILE
+               END-IF
+
+               ACCEPT WS-USER-ID FROM ENVIRONMENT "USER"
+               IF WS-USER-ID = SPACES
+                   MOVE "BATCH" TO WS-USER-ID
+               END-IF
+
+               PERFORM 2100-READ-OLD
+           END-IF.
+
+       2000-PROCESS-RECORDS.
+           MOVE SPACES TO COPYBOOK
+           MOVE NAME-BOOK-OLD TO NAME-BOOK
+           MOVE PERSON-TYPE-BOOK-OLD TO PERSON-TYPE-BOOK
+           EVALUATE PERSON-TYPE-BOOK-OLD
+               WHEN "J"
+                   MOVE CNPJ-BOOK-OLD TO CNPJ-BOOK
+               WHEN "F"
+                   MOVE CPF-BOOK-OLD TO CPF-BOOK
+           END-EVALUATE
+
+           PERFORM 2050-VALIDATE-RECORD
+           IF WS-RECORD-VALID
+               PERFORM 3000-ADD-MASTER
+           ELSE
+               PERFORM 2060-REJECT-RECORD
+           END-IF
+           PERFORM 2100-READ-OLD.
+
+       2050-VALIDATE-RECORD.
+           MOVE "Y" TO WS-VALID-SWITCH
+           MOVE ZEROS TO WS-REASON-CODE
+           IF PERSON-TYPE-BOOK NOT = "F" AND PERSON-TYPE-BOOK NOT = "J"
+               MOVE "N" TO WS-VALID-SWITCH
+               MOVE 01 TO WS-REASON-CODE
+           ELSE
+               IF NAME-BOOK = SPACES
+                   MOVE "N" TO WS-VALID-SWITCH
+                   MOVE 02 TO WS-REASON-CODE
+               ELSE
+                   CALL "VALIDDOC" USING COPYBOOK, WS-VALIDDOC-RC
+                   IF WS-VALIDDOC-RC NOT = 00
+                       MOVE "N" TO WS-VALID-SWITCH
+                       MOVE 03 TO WS-REASON-CODE
+                   END-IF
+               END-IF
+           END-IF.
+
+       2060-REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE OLD-RECORD TO REJ-OLD-DATA
+           MOVE WS-REASON-CODE TO REJ-REASON-CODE
+           WRITE REJECT-RECORD
+
+           MOVE NAME-BOOK-OLD TO WS-EXC-NAME
+           MOVE WS-REASON-CODE TO WS-EXC-REASON-CODE
+           EVALUATE WS-REASON-CODE
+               WHEN 01
+                   MOVE "PERSON-TYPE-BOOK NOT F OR J" TO
+                       WS-EXC-REASON-TEXT
+               WHEN 02
+                   MOVE "NAME-BOOK IS BLANK" TO WS-EXC-REASON-TEXT
+               WHEN OTHER
+                   MOVE "CNPJ/CPF CHECK DIGIT INVALID" TO
+                       WS-EXC-REASON-TEXT
+           END-EVALUATE
+           WRITE EXCEPT-LINE FROM WS-EXCEPT-DETAIL.
+
+       2100-READ-OLD.
+           READ OLD-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-READ-COUNT
+           END-READ.
+
+       2200-WRITE-VERSION-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE SPACES TO VLOG-RECORD
+           MOVE MASTER-KEY-BOOK OF COPYBOOK-KEY TO VLOG-KEY
+           MOVE WS-LAYOUT-VERSION-FROM TO VLOG-FROM-VERSION
+           MOVE WS-LAYOUT-VERSION-TO TO VLOG-TO-VERSION
+           MOVE WS-TIMESTAMP TO VLOG-TIMESTAMP
+           WRITE VLOG-RECORD.
+
+       2080-WRITE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE WS-AUDIT-OP TO AUD-OPERATION-CODE
+           MOVE WS-TIMESTAMP TO AUD-TIMESTAMP
+           MOVE WS-USER-ID TO AUD-USER-ID
+           MOVE WS-BEFORE-IMAGE TO AUD-BEFORE-IMAGE
+           MOVE WS-AFTER-IMAGE TO AUD-AFTER-IMAGE
+           WRITE AUDIT-RECORD.
+
+       3000-ADD-MASTER.
+           MOVE SPACES TO WS-BEFORE-IMAGE
+           MOVE COPYBOOK TO WS-AFTER-IMAGE
+           WRITE COPYBOOK
+           IF WS-MASTER-STATUS = "00"
+               ADD 1 TO WS-CONVERT-COUNT
+               MOVE "A" TO WS-AUDIT-OP
+               PERFORM 2080-WRITE-AUDIT
+               PERFORM 2200-WRITE-VERSION-LOG
+           ELSE
+               DISPLAY "COBCNV1: ADD FAILED, STATUS=" WS-MASTER-STATUS
+                   " KEY=" KEY-DOC-BOOK OF COPYBOOK-KEY
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF.
+
+       8000-TERMINATE.
+           CLOSE OLD-FILE
+           CLOSE MASTER-FILE
+           CLOSE VERSION-LOG
+           CLOSE REJECT-FILE
+           CLOSE EXCEPT-FILE
+           CLOSE AUDIT-FILE
+           DISPLAY "COBCNV1: RECORDS READ      = " WS-READ-COUNT
+           DISPLAY "COBCNV1: RECORDS CONVERTED = " WS-CONVERT-COUNT
+           DISPLAY "COBCNV1: RECORDS REJECTED  = " WS-REJECT-COUNT
+           DISPLAY "COBCNV1: MASTER ERRORS     = " WS-ERROR-COUNT.
