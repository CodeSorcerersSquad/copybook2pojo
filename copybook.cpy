@@ -1,4 +1,3 @@
-12345678901234567890123456789012345678901234567890123456789012345678901234567890
 123456******************************************************************12345678
 123456* NAME   : COPYBOOK                                              *12345678
 123456* LENGTH : 100                                                   *12345678
@@ -22,4 +21,20 @@
            05      FILLER              PIC X(03).
            05      NUMBER-BOOK         PIC 9(09).
            05      DAC-BOOK            PIC 9(02).
-         03        FILLER              PIC X(35).
\ No newline at end of file
+         03        ADDRESS-BOOK.
+      *            MAILING ADDRESS
+           05      STREET-BOOK         PIC X(10) VALUE SPACES.
+           05      NUMBER-ADDR-BOOK    PIC X(05) VALUE SPACES.
+           05      CITY-BOOK           PIC X(10) VALUE SPACES.
+           05      STATE-BOOK          PIC X(02) VALUE SPACES.
+           05      POSTAL-CODE-BOOK    PIC X(08) VALUE SPACES.
+       01          COPYBOOK-KEY        REDEFINES
+                   COPYBOOK.
+      *            KEY VIEW OF COPYBOOK FOR INDEXED (KSDS) ACCESS.
+      *            KEY-DOC-BOOK COVERS CNPJ-BOOK/CPF-BOOK REGARDLESS
+      *            OF WHICH REDEFINITION THE CALLER LOADED.
+         03        FILLER              PIC X(50).
+         03        MASTER-KEY-BOOK.
+           05      KEY-PERSON-TYPE-BOOK PIC X(01).
+           05      KEY-DOC-BOOK        PIC X(14).
+         03        FILLER              PIC X(35).
