@@ -0,0 +1,17 @@
+      ******************************************************************
+      * NAME   : AUDIT                                                *
+      * LENGTH : 230                                                  *
+      * DESCRIPTION: BEFORE/AFTER IMAGE AUDIT RECORD FOR ADD/CHANGE/   *
+      *              DELETE ACTIVITY AGAINST THE COPYBOOK MASTER.      *
+      *              SHARED BY EVERY PROGRAM THAT WRITES THE MASTER    *
+      *              (COBLOAD, COBMNT1, COBCNV1) SO THE AUDIT LOG IS   *
+      *              ONE CONSISTENT SHAPE REGARDLESS OF WHICH PROGRAM  *
+      *              MADE THE CHANGE.                                  *
+      ******************************************************************
+       01  AUDIT-RECORD.
+      *            A = ADD   C = CHANGE   D = DELETE
+           05  AUD-OPERATION-CODE       PIC X(01).
+           05  AUD-TIMESTAMP            PIC X(21).
+           05  AUD-USER-ID              PIC X(08).
+           05  AUD-BEFORE-IMAGE         PIC X(100).
+           05  AUD-AFTER-IMAGE          PIC X(100).
