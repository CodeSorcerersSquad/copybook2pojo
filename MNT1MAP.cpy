@@ -0,0 +1,147 @@
+      ******************************************************************
+      * NAME   : MNT1MAP                                              *
+      * DESCRIPTION: SYMBOLIC MAP FOR THE COBMNT1 COPYBOOK MASTER      *
+      *              MAINTENANCE TRANSACTION (MAPSET MNT1MAP, MAP      *
+      *              MNT1MAP). FOLLOWS THE STANDARD BMS-GENERATED      *
+      *              SYMBOLIC-MAP SHAPE: FOR EACH UNPROTECTED FIELD,   *
+      *              A LENGTH HALFWORD, AN ATTRIBUTE BYTE, AND THE     *
+      *              DATA ITSELF. MNT1MAPI IS USED ON RECEIVE MAP,     *
+      *              MNT1MAPO ON SEND MAP, MATCHING THE SHAPE BMS      *
+      *              ITSELF WOULD GENERATE FROM THE MAPSET SOURCE      *
+      *              (SEE MNT1MAP.BMS).                                *
+      *                                                                *
+      *              THE CNPJ GROUP (CNJROO/CNJBRA/CNJDAC) AND THE     *
+      *              CPF GROUP (CPFNUM/CPFDAC) ARE SEPARATE FIELDS,    *
+      *              NOT ONE SHARED BLOB -- COBMNT1 SHOWS ONE GROUP    *
+      *              UNPROTECTED AND DARKS OUT THE OTHER DEPENDING ON  *
+      *              WHICH PERSON TYPE IS SELECTED.                    *
+      *                                                                *
+      *              MNT1MAPO REDEFINES MNT1MAPI (THE REAL BMS/        *
+      *              LANG=COBOL GENERATOR CONVENTION) SO THAT SETTING  *
+      *              -1 INTO AN xxxL FIELD FOR SYMBOLIC CURSOR          *
+      *              POSITIONING IS STILL IN THE BYTES SENT BY          *
+      *              SEND MAP FROM(MNT1MAPO) -- THE TWO STRUCTURES      *
+      *              SHARE THE SAME STORAGE. EACH STILL DECLARES ITS    *
+      *              OWN ATTRIBUTE-BYTE FIELD PER UNPROTECTED ITEM      *
+      *              (xxxA), SO COBMNT1 QUALIFIES EVERY REFERENCE TO    *
+      *              ONE OF THOSE NAMES WITH OF MNT1MAPO -- THE ONLY    *
+      *              SIDE IT EVER SETS -- RATHER THAN LEAVING IT        *
+      *              UNQUALIFIED AND AMBIGUOUS BETWEEN THE TWO GROUPS.  *
+      ******************************************************************
+       01  MNT1MAPI.
+           05  FILLER                  PIC X(12).
+           05  KEYTYPL                 PIC S9(04) COMP.
+           05  KEYTYPF                 PIC X(01).
+           05  FILLER REDEFINES KEYTYPF PIC X(01).
+           05  KEYTYPA                 PIC X(01).
+           05  KEYTYPI                 PIC X(01).
+      *            PERSON-TYPE-BOOK SELECTOR ('F' OR 'J')
+           05  CNJROOL                 PIC S9(04) COMP.
+           05  CNJROOF                 PIC X(01).
+           05  FILLER REDEFINES CNJROOF PIC X(01).
+           05  CNJROOA                 PIC X(01).
+           05  CNJROOI                 PIC X(08).
+      *            CNPJ ROOT (ROOT-CNPJ-BOOK) -- 'J' ONLY
+           05  CNJBRAL                 PIC S9(04) COMP.
+           05  CNJBRAF                 PIC X(01).
+           05  FILLER REDEFINES CNJBRAF PIC X(01).
+           05  CNJBRAA                 PIC X(01).
+           05  CNJBRAI                 PIC X(04).
+      *            CNPJ BRANCH (BRANCH-BOOK) -- 'J' ONLY
+           05  CNJDACL                 PIC S9(04) COMP.
+           05  CNJDACF                 PIC X(01).
+           05  FILLER REDEFINES CNJDACF PIC X(01).
+           05  CNJDACA                 PIC X(01).
+           05  CNJDACI                 PIC X(02).
+      *            CNPJ CHECK DIGIT (DAC-BOOK OF CNPJ-BOOK) -- 'J' ONLY
+           05  CPFNUML                 PIC S9(04) COMP.
+           05  CPFNUMF                 PIC X(01).
+           05  FILLER REDEFINES CPFNUMF PIC X(01).
+           05  CPFNUMA                 PIC X(01).
+           05  CPFNUMI                 PIC X(09).
+      *            CPF NUMBER (NUMBER-BOOK OF CPF-BOOK) -- 'F' ONLY
+           05  CPFDACL                 PIC S9(04) COMP.
+           05  CPFDACF                 PIC X(01).
+           05  FILLER REDEFINES CPFDACF PIC X(01).
+           05  CPFDACA                 PIC X(01).
+           05  CPFDACI                 PIC X(02).
+      *            CPF CHECK DIGIT (DAC-BOOK OF CPF-BOOK) -- 'F' ONLY
+           05  NAMEL                   PIC S9(04) COMP.
+           05  NAMEF                   PIC X(01).
+           05  FILLER REDEFINES NAMEF  PIC X(01).
+           05  NAMEA                   PIC X(01).
+           05  NAMEI                   PIC X(50).
+      *            NAME-BOOK
+           05  STREETL                 PIC S9(04) COMP.
+           05  STREETF                 PIC X(01).
+           05  FILLER REDEFINES STREETF PIC X(01).
+           05  STREETA                 PIC X(01).
+           05  STREETI                 PIC X(10).
+           05  ADDRNOL                 PIC S9(04) COMP.
+           05  ADDRNOF                 PIC X(01).
+           05  FILLER REDEFINES ADDRNOF PIC X(01).
+           05  ADDRNOA                 PIC X(01).
+           05  ADDRNOI                 PIC X(05).
+           05  CITYL                   PIC S9(04) COMP.
+           05  CITYF                   PIC X(01).
+           05  FILLER REDEFINES CITYF  PIC X(01).
+           05  CITYA                   PIC X(01).
+           05  CITYI                   PIC X(10).
+           05  STATEL                  PIC S9(04) COMP.
+           05  STATEF                  PIC X(01).
+           05  FILLER REDEFINES STATEF PIC X(01).
+           05  STATEA                  PIC X(01).
+           05  STATEI                  PIC X(02).
+           05  POSTCDL                 PIC S9(04) COMP.
+           05  POSTCDF                 PIC X(01).
+           05  FILLER REDEFINES POSTCDF PIC X(01).
+           05  POSTCDA                 PIC X(01).
+           05  POSTCDI                 PIC X(08).
+           05  MSGL                    PIC S9(04) COMP.
+           05  MSGF                    PIC X(01).
+           05  FILLER REDEFINES MSGF   PIC X(01).
+           05  MSGA                    PIC X(01).
+           05  MSGI                    PIC X(60).
+      *            FEEDBACK/ERROR LINE
+
+       01  MNT1MAPO REDEFINES MNT1MAPI.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(03).
+           05  KEYTYPA                 PIC X(01).
+           05  KEYTYPO                 PIC X(01).
+           05  FILLER                  PIC X(03).
+           05  CNJROOA                 PIC X(01).
+           05  CNJROOO                 PIC X(08).
+           05  FILLER                  PIC X(03).
+           05  CNJBRAA                 PIC X(01).
+           05  CNJBRAO                 PIC X(04).
+           05  FILLER                  PIC X(03).
+           05  CNJDACA                 PIC X(01).
+           05  CNJDACO                 PIC X(02).
+           05  FILLER                  PIC X(03).
+           05  CPFNUMA                 PIC X(01).
+           05  CPFNUMO                 PIC X(09).
+           05  FILLER                  PIC X(03).
+           05  CPFDACA                 PIC X(01).
+           05  CPFDACO                 PIC X(02).
+           05  FILLER                  PIC X(03).
+           05  NAMEA                   PIC X(01).
+           05  NAMEO                   PIC X(50).
+           05  FILLER                  PIC X(03).
+           05  STREETA                 PIC X(01).
+           05  STREETO                 PIC X(10).
+           05  FILLER                  PIC X(03).
+           05  ADDRNOA                 PIC X(01).
+           05  ADDRNOO                 PIC X(05).
+           05  FILLER                  PIC X(03).
+           05  CITYA                   PIC X(01).
+           05  CITYO                   PIC X(10).
+           05  FILLER                  PIC X(03).
+           05  STATEA                  PIC X(01).
+           05  STATEO                  PIC X(02).
+           05  FILLER                  PIC X(03).
+           05  POSTCDA                 PIC X(01).
+           05  POSTCDO                 PIC X(08).
+           05  FILLER                  PIC X(03).
+           05  MSGA                    PIC X(01).
+           05  MSGO                    PIC X(60).
