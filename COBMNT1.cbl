@@ -0,0 +1,468 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+      * NAME   : COBMNT1                                              *
+      * DESCRIPTION: PSEUDO-CONVERSATIONAL CICS TRANSACTION (MNT1) FOR *
+      *              BROWSING, ADDING, AND CORRECTING INDIVIDUAL       *
+      *              COPYBOOK RECORDS ON THE VSAM MASTER (COBMAST)     *
+      *              WITHOUT RESUBMITTING A BATCH FILE. THE MAP        *
+      *              (MNT1MAP) SHOWS NAME-BOOK, A PERSON-TYPE-BOOK     *
+      *              SELECTOR ('F'/'J'), AND THE DOCUMENT/ADDRESS      *
+      *              FIELDS FOR THE SELECTED PERSON TYPE -- THE CNPJ   *
+      *              GROUP AND THE CPF GROUP ARE SEPARATE MAP FIELDS,  *
+      *              AND ONLY THE GROUP THAT MATCHES THE SELECTED      *
+      *              PERSON TYPE IS EVER UNPROTECTED/VISIBLE.          *
+      *                                                                *
+      *              EVERY ADD OR CORRECTION THAT REACHES THE MASTER   *
+      *              IS ALSO WRITTEN AS A BEFORE/AFTER IMAGE TO THE    *
+      *              AUDIT LOG, THE SAME AS A BATCH COBLOAD UPDATE.    *
+      *                                                                *
+      * AN ADD IS A TWO-ROUND TRIP BECAUSE THE PERSON TYPE HAS TO BE   *
+      * KNOWN BEFORE THE SCREEN CAN DECIDE WHICH DOCUMENT GROUP TO     *
+      * REVEAL:                                                       *
+      *   ROUND 1 (PF5) - ONLY THE TYPE SELECTOR IS UNPROTECTED. THE   *
+      *            OPERATOR KEYS 'F' OR 'J' AND PRESSES ENTER.         *
+      *   ROUND 2      - THE MATCHING DOCUMENT GROUP (AND NAME/        *
+      *            ADDRESS) IS NOW UNPROTECTED. THE OPERATOR FILLS IT  *
+      *            IN AND PRESSES ENTER AGAIN TO WRITE THE RECORD.     *
+      * A BROWSE OR CORRECTION NEEDS NO SUCH ROUND TRIP -- THE TYPE IS *
+      * ALREADY KNOWN FROM THE MASTER RECORD ONCE IT IS FOUND, SO THE  *
+      * RIGHT GROUP IS REVEALED THE MOMENT THE RECORD IS DISPLAYED.    *
+      *                                                                *
+      * PF KEYS                                                       *
+      *   ENTER  LOOK UP (FUNCTION 'B'), ADD (FUNCTION 'A'), OR SAVE   *
+      *          A CORRECTION (FUNCTION 'C'), DEPENDING ON HOW THE     *
+      *          CONVERSATION WAS STARTED                              *
+      *   PF3    END THE TRANSACTION                                  *
+      *   PF5    START AN ADD (BLANK MAP, FUNCTION 'A')                *
+      *   PF6    START A CORRECTION OF THE LAST RECORD DISPLAYED       *
+      *          (FUNCTION 'C')                                       *
+      ******************************************************************
+       PROGRAM-ID. COBMNT1.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY DFHAID.
+           COPY DFHBMSCA.
+           COPY MNT1MAP.
+           COPY copybook.
+           COPY audit.
+
+       01  WS-COMMAREA.
+           05  WS-CA-FUNCTION           PIC X(01).
+      *            B = BROWSE/LOOKUP  A = ADD  C = CHANGE
+           05  WS-CA-STEP               PIC X(01).
+               88  WS-CA-STEP-TYPE      VALUE "T".
+      *            ADD, ROUND 1 -- AWAITING THE PERSON-TYPE SELECTION
+               88  WS-CA-STEP-DATA      VALUE "D".
+      *            ADD, ROUND 2 -- AWAITING NAME/DOCUMENT/ADDRESS
+           05  WS-CA-KEY.
+               10  WS-CA-PERSON-TYPE    PIC X(01).
+               10  WS-CA-DOC-KEY        PIC X(14).
+
+       01  WS-KEY.
+           05  WS-KEY-PERSON-TYPE       PIC X(01).
+           05  WS-KEY-DOC               PIC X(14).
+
+       01  WS-VIS-PERSON-TYPE           PIC X(01).
+      *            'F'/'J' = SHOW THAT GROUP, HIDE THE OTHER
+      *            'X'     = HIDE BOTH (TYPE NOT CHOSEN YET)
+      *            SPACE   = SHOW BOTH (TYPE NOT YET KNOWN, LOOKUP KEY)
+
+       01  WS-RESP                      PIC S9(08) COMP.
+       01  WS-VALIDDOC-RC                PIC 9(02).
+
+       01  WS-USER-ID                    PIC X(08).
+       01  WS-AUDIT-OP                    PIC X(01).
+       01  WS-TIMESTAMP                   PIC X(21).
+       01  WS-BEFORE-IMAGE                PIC X(100).
+       01  WS-AFTER-IMAGE                 PIC X(100).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LK-COMMAREA              PIC X(17).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL(0100-SEND-INITIAL-MAP)
+               ERROR(0900-ABEND-MESSAGE)
+           END-EXEC
+
+           ACCEPT WS-USER-ID FROM ENVIRONMENT "USER"
+           IF WS-USER-ID = SPACES
+               MOVE "BATCH" TO WS-USER-ID
+           END-IF
+
+      *            MAPFAIL ON THE RECEIVE MAP BELOW ALSO LANDS HERE
+      *            BY THE IMPLICIT GO TO ABOVE, SO 0100-SEND-INITIAL-
+      *            MAP MUST RETURN ON ITS OWN -- SEE THAT PARAGRAPH.
+           IF EIBCALEN = 0
+               MOVE SPACES TO WS-COMMAREA
+               PERFORM 0100-SEND-INITIAL-MAP
+           END-IF
+
+           MOVE DFHCOMMAREA TO WS-COMMAREA
+
+      *            PF3/CLEAR ARE CHECKED BEFORE THE RECEIVE MAP BELOW
+      *            -- LEAVING WITHOUT TYPING ANYTHING IS THE NORMAL
+      *            CASE FOR BOTH, AND A RECEIVE WITH NO FIELD MODIFIED
+      *            RAISES MAPFAIL, WHICH WOULD DIVERT CONTROL TO
+      *            0100-SEND-INITIAL-MAP INSTEAD OF ENDING THE TASK.
+           IF EIBAID = DFHPF3 OR EIBAID = DFHCLEAR
+               EXEC CICS RETURN END-EXEC
+           END-IF
+
+           EXEC CICS RECEIVE MAP('MNT1MAP') MAPSET('MNT1MAP')
+               INTO(MNT1MAPI)
+           END-EXEC
+
+           EVALUATE EIBAID
+               WHEN DFHENTER
+                   EVALUATE WS-CA-FUNCTION
+                       WHEN "A"
+                           PERFORM 3500-CONTINUE-ADD
+                       WHEN "C"
+                           MOVE WS-CA-KEY TO WS-KEY
+                           PERFORM 4000-CHANGE-RECORD
+                       WHEN OTHER
+                           MOVE "B" TO WS-CA-FUNCTION
+                           PERFORM 1000-BUILD-KEY-FROM-MAP
+                           PERFORM 2000-BROWSE-RECORD
+                   END-EVALUATE
+               WHEN DFHPF5
+                   PERFORM 3000-START-ADD
+               WHEN DFHPF6
+                   PERFORM 1000-BUILD-KEY-FROM-MAP
+                   MOVE "C" TO WS-CA-FUNCTION
+                   PERFORM 2000-BROWSE-RECORD
+               WHEN OTHER
+                   MOVE SPACES TO MNT1MAPO
+                   MOVE "INVALID KEY. USE ENTER, PF3, PF5 OR PF6."
+                       TO MSGO
+                   EXEC CICS SEND MAP('MNT1MAP') MAPSET('MNT1MAP')
+                       FROM(MNT1MAPO) DATAONLY
+                   END-EXEC
+           END-EVALUATE
+
+           PERFORM 9000-RETURN-TRANS.
+
+       0100-SEND-INITIAL-MAP.
+           MOVE SPACES TO WS-COMMAREA
+           MOVE "B" TO WS-CA-FUNCTION
+           MOVE SPACES TO MNT1MAPO
+           MOVE SPACES TO WS-VIS-PERSON-TYPE
+           PERFORM 2550-SET-DOC-VISIBILITY
+           MOVE -1 TO KEYTYPL
+           MOVE "ENTER PERSON TYPE AND DOCUMENT, THEN PRESS ENTER."
+               TO MSGO
+           EXEC CICS SEND MAP('MNT1MAP') MAPSET('MNT1MAP')
+               FROM(MNT1MAPO) ERASE CURSOR
+           END-EXEC
+           PERFORM 9000-RETURN-TRANS.
+
+       1000-BUILD-KEY-FROM-MAP.
+           MOVE KEYTYPI TO WS-KEY-PERSON-TYPE
+           MOVE SPACES TO WS-KEY-DOC
+           EVALUATE KEYTYPI
+               WHEN "J"
+                   MOVE CNJROOI TO WS-KEY-DOC (1:8)
+                   MOVE CNJBRAI TO WS-KEY-DOC (9:4)
+                   MOVE CNJDACI TO WS-KEY-DOC (13:2)
+               WHEN "F"
+                   MOVE CPFNUMI TO WS-KEY-DOC (4:9)
+                   MOVE CPFDACI TO WS-KEY-DOC (13:2)
+           END-EVALUATE
+           MOVE WS-KEY-PERSON-TYPE TO WS-CA-PERSON-TYPE
+           MOVE WS-KEY-DOC TO WS-CA-DOC-KEY.
+
+       2000-BROWSE-RECORD.
+           MOVE SPACES TO MNT1MAPO
+           EXEC CICS READ FILE('COBMAST')
+               INTO(COPYBOOK)
+               RIDFLD(WS-KEY)
+               KEYLENGTH(15)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               PERFORM 2500-MOVE-RECORD-TO-MAP
+               MOVE "RECORD FOUND. PF6 TO CORRECT." TO MSGO
+           ELSE
+               IF WS-RESP = DFHRESP(NOTFND)
+                   MOVE "RECORD NOT FOUND FOR THAT KEY." TO MSGO
+               ELSE
+                   MOVE "AN UNEXPECTED ERROR OCCURRED. CONTACT SUPPORT."
+                       TO MSGO
+               END-IF
+           END-IF
+           EXEC CICS SEND MAP('MNT1MAP') MAPSET('MNT1MAP')
+               FROM(MNT1MAPO) DATAONLY
+           END-EXEC.
+
+       2500-MOVE-RECORD-TO-MAP.
+           MOVE PERSON-TYPE-BOOK TO KEYTYPO
+           MOVE NAME-BOOK TO NAMEO
+           MOVE STREET-BOOK TO STREETO
+           MOVE NUMBER-ADDR-BOOK TO ADDRNOO
+           MOVE CITY-BOOK TO CITYO
+           MOVE STATE-BOOK TO STATEO
+           MOVE POSTAL-CODE-BOOK TO POSTCDO
+           MOVE SPACES TO CNJROOO
+           MOVE SPACES TO CNJBRAO
+           MOVE SPACES TO CNJDACO
+           MOVE SPACES TO CPFNUMO
+           MOVE SPACES TO CPFDACO
+           EVALUATE PERSON-TYPE-BOOK
+               WHEN "J"
+                   MOVE ROOT-CNPJ-BOOK TO CNJROOO
+                   MOVE BRANCH-BOOK TO CNJBRAO
+                   MOVE DAC-BOOK OF CNPJ-BOOK TO CNJDACO
+               WHEN "F"
+                   MOVE NUMBER-BOOK OF CPF-BOOK TO CPFNUMO
+                   MOVE DAC-BOOK OF CPF-BOOK TO CPFDACO
+           END-EVALUATE
+           MOVE PERSON-TYPE-BOOK TO WS-VIS-PERSON-TYPE
+           PERFORM 2550-SET-DOC-VISIBILITY.
+
+       2550-SET-DOC-VISIBILITY.
+           EVALUATE WS-VIS-PERSON-TYPE
+               WHEN "J"
+                   MOVE DFHBMUNP TO CNJROOA OF MNT1MAPO
+                   MOVE DFHBMUNP TO CNJBRAA OF MNT1MAPO
+                   MOVE DFHBMUNP TO CNJDACA OF MNT1MAPO
+                   MOVE DFHBMDAR TO CPFNUMA OF MNT1MAPO
+                   MOVE DFHBMDAR TO CPFDACA OF MNT1MAPO
+               WHEN "F"
+                   MOVE DFHBMDAR TO CNJROOA OF MNT1MAPO
+                   MOVE DFHBMDAR TO CNJBRAA OF MNT1MAPO
+                   MOVE DFHBMDAR TO CNJDACA OF MNT1MAPO
+                   MOVE DFHBMUNP TO CPFNUMA OF MNT1MAPO
+                   MOVE DFHBMUNP TO CPFDACA OF MNT1MAPO
+               WHEN "X"
+                   MOVE DFHBMDAR TO CNJROOA OF MNT1MAPO
+                   MOVE DFHBMDAR TO CNJBRAA OF MNT1MAPO
+                   MOVE DFHBMDAR TO CNJDACA OF MNT1MAPO
+                   MOVE DFHBMDAR TO CPFNUMA OF MNT1MAPO
+                   MOVE DFHBMDAR TO CPFDACA OF MNT1MAPO
+               WHEN OTHER
+                   MOVE DFHBMUNP TO CNJROOA OF MNT1MAPO
+                   MOVE DFHBMUNP TO CNJBRAA OF MNT1MAPO
+                   MOVE DFHBMUNP TO CNJDACA OF MNT1MAPO
+                   MOVE DFHBMUNP TO CPFNUMA OF MNT1MAPO
+                   MOVE DFHBMUNP TO CPFDACA OF MNT1MAPO
+           END-EVALUATE.
+
+       3000-START-ADD.
+           MOVE "A" TO WS-CA-FUNCTION
+           MOVE "T" TO WS-CA-STEP
+           MOVE SPACES TO MNT1MAPO
+           MOVE "X" TO WS-VIS-PERSON-TYPE
+           PERFORM 2550-SET-DOC-VISIBILITY
+           MOVE -1 TO KEYTYPL
+           MOVE "SELECT PERSON TYPE (F OR J), THEN PRESS ENTER." TO
+               MSGO
+           EXEC CICS SEND MAP('MNT1MAP') MAPSET('MNT1MAP')
+               FROM(MNT1MAPO) ERASE CURSOR
+           END-EXEC.
+
+       3500-CONTINUE-ADD.
+           EVALUATE TRUE
+               WHEN WS-CA-STEP-DATA
+                   PERFORM 1000-BUILD-KEY-FROM-MAP
+                   PERFORM 3700-ADD-RECORD
+               WHEN OTHER
+                   PERFORM 3600-ADD-CHOOSE-TYPE
+           END-EVALUATE.
+
+       3600-ADD-CHOOSE-TYPE.
+           IF KEYTYPI NOT = "F" AND KEYTYPI NOT = "J"
+               MOVE SPACES TO MNT1MAPO
+               MOVE "X" TO WS-VIS-PERSON-TYPE
+               PERFORM 2550-SET-DOC-VISIBILITY
+               MOVE -1 TO KEYTYPL
+               MOVE "PERSON TYPE MUST BE 'F' OR 'J'." TO MSGO
+               EXEC CICS SEND MAP('MNT1MAP') MAPSET('MNT1MAP')
+                   FROM(MNT1MAPO) DATAONLY CURSOR
+               END-EXEC
+           ELSE
+               MOVE "D" TO WS-CA-STEP
+               MOVE SPACES TO MNT1MAPO
+               MOVE KEYTYPI TO KEYTYPO
+               MOVE KEYTYPI TO WS-VIS-PERSON-TYPE
+               PERFORM 2550-SET-DOC-VISIBILITY
+               MOVE -1 TO NAMEL
+               MOVE "ENTER NAME, DOCUMENT, AND ADDRESS, THEN PRESS "
+                   & "ENTER." TO MSGO
+               EXEC CICS SEND MAP('MNT1MAP') MAPSET('MNT1MAP')
+                   FROM(MNT1MAPO) DATAONLY CURSOR
+               END-EXEC
+           END-IF.
+
+       3700-ADD-RECORD.
+           MOVE SPACES TO COPYBOOK
+           MOVE KEYTYPI TO PERSON-TYPE-BOOK
+           MOVE NAMEI TO NAME-BOOK
+           MOVE STREETI TO STREET-BOOK
+           MOVE ADDRNOI TO NUMBER-ADDR-BOOK
+           MOVE CITYI TO CITY-BOOK
+           MOVE STATEI TO STATE-BOOK
+           MOVE POSTCDI TO POSTAL-CODE-BOOK
+           EVALUATE PERSON-TYPE-BOOK
+               WHEN "J"
+                   MOVE CNJROOI TO ROOT-CNPJ-BOOK
+                   MOVE CNJBRAI TO BRANCH-BOOK
+                   MOVE CNJDACI TO DAC-BOOK OF CNPJ-BOOK
+               WHEN "F"
+                   MOVE CPFNUMI TO NUMBER-BOOK OF CPF-BOOK
+                   MOVE CPFDACI TO DAC-BOOK OF CPF-BOOK
+           END-EVALUATE
+
+           IF NAME-BOOK = SPACES
+               MOVE SPACES TO MNT1MAPO
+               MOVE "NAME MUST NOT BE BLANK." TO MSGO
+           ELSE
+               CALL "VALIDDOC" USING COPYBOOK, WS-VALIDDOC-RC
+               IF WS-VALIDDOC-RC NOT = 00
+                   MOVE SPACES TO MNT1MAPO
+                   MOVE "CHECK DIGIT IS INVALID." TO MSGO
+               ELSE
+                   MOVE WS-CA-KEY TO WS-KEY
+                   EXEC CICS WRITE FILE('COBMAST')
+                       FROM(COPYBOOK)
+                       RIDFLD(WS-KEY)
+                       KEYLENGTH(15)
+                       RESP(WS-RESP)
+                   END-EXEC
+                   IF WS-RESP = DFHRESP(NORMAL)
+                       MOVE SPACES TO WS-BEFORE-IMAGE
+                       MOVE COPYBOOK TO WS-AFTER-IMAGE
+                       MOVE "A" TO WS-AUDIT-OP
+                       PERFORM 5000-WRITE-AUDIT
+                       MOVE SPACES TO MNT1MAPO
+                       MOVE "RECORD ADDED." TO MSGO
+                   ELSE
+                       MOVE SPACES TO MNT1MAPO
+                       IF WS-RESP = DFHRESP(DUPREC)
+                           MOVE "A RECORD ALREADY EXISTS FOR THAT KEY."
+                               TO MSGO
+                       ELSE
+                           MOVE "AN UNEXPECTED ERROR OCCURRED. "
+                               & "CONTACT SUPPORT." TO MSGO
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           EXEC CICS SEND MAP('MNT1MAP') MAPSET('MNT1MAP')
+               FROM(MNT1MAPO) DATAONLY
+           END-EXEC.
+
+       4000-CHANGE-RECORD.
+           EXEC CICS READ FILE('COBMAST')
+               INTO(COPYBOOK)
+               RIDFLD(WS-KEY)
+               KEYLENGTH(15)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE COPYBOOK TO WS-BEFORE-IMAGE
+      *            A FIELD THE OPERATOR DID NOT RETYPE COMES BACK WITH
+      *            ITS LENGTH INDICATOR AT -1 (3270 "NOT TRANSMITTED")
+      *            -- LEAVE THE MASTER'S CURRENT VALUE, ALREADY IN
+      *            COPYBOOK FROM THE READ ABOVE, ALONE IN THAT CASE.
+               IF NAMEL NOT = -1
+                   MOVE NAMEI TO NAME-BOOK
+               END-IF
+               IF STREETL NOT = -1
+                   MOVE STREETI TO STREET-BOOK
+               END-IF
+               IF ADDRNOL NOT = -1
+                   MOVE ADDRNOI TO NUMBER-ADDR-BOOK
+               END-IF
+               IF CITYL NOT = -1
+                   MOVE CITYI TO CITY-BOOK
+               END-IF
+               IF STATEL NOT = -1
+                   MOVE STATEI TO STATE-BOOK
+               END-IF
+               IF POSTCDL NOT = -1
+                   MOVE POSTCDI TO POSTAL-CODE-BOOK
+               END-IF
+               EVALUATE PERSON-TYPE-BOOK
+                   WHEN "J"
+                       IF CNJROOL NOT = -1
+                           MOVE CNJROOI TO ROOT-CNPJ-BOOK
+                       END-IF
+                       IF CNJBRAL NOT = -1
+                           MOVE CNJBRAI TO BRANCH-BOOK
+                       END-IF
+                       IF CNJDACL NOT = -1
+                           MOVE CNJDACI TO DAC-BOOK OF CNPJ-BOOK
+                       END-IF
+                   WHEN "F"
+                       IF CPFNUML NOT = -1
+                           MOVE CPFNUMI TO NUMBER-BOOK OF CPF-BOOK
+                       END-IF
+                       IF CPFDACL NOT = -1
+                           MOVE CPFDACI TO DAC-BOOK OF CPF-BOOK
+                       END-IF
+               END-EVALUATE
+               CALL "VALIDDOC" USING COPYBOOK, WS-VALIDDOC-RC
+               IF WS-VALIDDOC-RC NOT = 00
+                   MOVE SPACES TO MNT1MAPO
+                   MOVE "CHECK DIGIT IS INVALID." TO MSGO
+               ELSE
+                   EXEC CICS REWRITE FILE('COBMAST')
+                       FROM(COPYBOOK)
+                       RESP(WS-RESP)
+                   END-EXEC
+                   MOVE SPACES TO MNT1MAPO
+                   IF WS-RESP = DFHRESP(NORMAL)
+                       MOVE COPYBOOK TO WS-AFTER-IMAGE
+                       MOVE "C" TO WS-AUDIT-OP
+                       PERFORM 5000-WRITE-AUDIT
+                       MOVE "RECORD UPDATED." TO MSGO
+                   ELSE
+                       MOVE "AN UNEXPECTED ERROR OCCURRED. "
+                           & "CONTACT SUPPORT." TO MSGO
+                   END-IF
+               END-IF
+           ELSE
+               MOVE SPACES TO MNT1MAPO
+               IF WS-RESP = DFHRESP(NOTFND)
+                   MOVE "RECORD NOT FOUND FOR THAT KEY." TO MSGO
+               ELSE
+                   MOVE "AN UNEXPECTED ERROR OCCURRED. CONTACT SUPPORT."
+                       TO MSGO
+               END-IF
+           END-IF
+           EXEC CICS SEND MAP('MNT1MAP') MAPSET('MNT1MAP')
+               FROM(MNT1MAPO) DATAONLY
+           END-EXEC.
+
+       5000-WRITE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE WS-AUDIT-OP TO AUD-OPERATION-CODE
+           MOVE WS-TIMESTAMP TO AUD-TIMESTAMP
+           MOVE WS-USER-ID TO AUD-USER-ID
+           MOVE WS-BEFORE-IMAGE TO AUD-BEFORE-IMAGE
+           MOVE WS-AFTER-IMAGE TO AUD-AFTER-IMAGE
+           EXEC CICS WRITE FILE('COBAUDIT')
+               FROM(AUDIT-RECORD)
+               RESP(WS-RESP)
+           END-EXEC.
+
+       0900-ABEND-MESSAGE.
+           MOVE SPACES TO MNT1MAPO
+           MOVE "AN UNEXPECTED ERROR OCCURRED. CONTACT SUPPORT."
+               TO MSGO
+           EXEC CICS SEND MAP('MNT1MAP') MAPSET('MNT1MAP')
+               FROM(MNT1MAPO) DATAONLY
+           END-EXEC
+           PERFORM 9000-RETURN-TRANS.
+
+       9000-RETURN-TRANS.
+           EXEC CICS RETURN TRANSID('MNT1') COMMAREA(WS-COMMAREA)
+               LENGTH(17)
+           END-EXEC.
