@@ -0,0 +1,393 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+      * NAME   : COBLOAD                                              *
+      * DESCRIPTION: BATCH LOAD/UPDATE OF THE COPYBOOK MASTER (VSAM    *
+      *              KSDS) FROM A SEQUENTIAL TRANSACTION EXTRACT.      *
+      *              ONE TRAN-RECORD PER COPYBOOK RECORD, KEYED BY     *
+      *              PERSON-TYPE-BOOK + CNPJ-BOOK/CPF-BOOK.           *
+      *                                                                *
+      * TRAN-CODE VALUES                                              *
+      *   A   ADD A NEW MASTER RECORD                                 *
+      *   C   CHANGE (UPDATE) AN EXISTING MASTER RECORD                *
+      *   D   DELETE AN EXISTING MASTER RECORD                         *
+      *                                                                *
+      * ADD/CHANGE TRANSACTIONS ARE VALIDATED BEFORE THE MASTER IS     *
+      * TOUCHED. ANY RECORD THAT FAILS IS WRITTEN TO THE REJECT FILE   *
+      * AND LISTED ON THE EXCEPTION REPORT WITH A REASON CODE, RATHER  *
+      * THAN LOADED OR ABENDED ON.                                     *
+      *   01  PERSON-TYPE-BOOK IS NEITHER 'F' NOR 'J'                  *
+      *   02  NAME-BOOK IS ALL SPACES                                  *
+      *   03  CNPJ/CPF CHECK DIGIT (DAC-BOOK) DOES NOT MATCH           *
+      *                                                                *
+      * A CHECKPOINT (RECORDS READ SO FAR + LAST MASTER KEY BUILT)     *
+      * IS WRITTEN TO THE RESTART DATASET EVERY WS-CHECKPOINT-INTERVAL *
+      * RECORDS. IF A RESTART DATASET FROM A PRIOR, UNFINISHED RUN IS  *
+      * FOUND AT START-UP, THAT MANY TRAN-FILE RECORDS ARE SKIPPED     *
+      * BEFORE PROCESSING RESUMES, SO A RESUBMITTED JOB DOES NOT       *
+      * REPROCESS RECORDS ALREADY COMMITTED TO THE VSAM MASTER. THE    *
+      * RESTART DATASET IS RESET TO ZERO ON A NORMAL END OF JOB.       *
+      *                                                                *
+      * EVERY ADD/CHANGE/DELETE THAT ACTUALLY REACHES THE MASTER IS    *
+      * ALSO WRITTEN AS A BEFORE/AFTER IMAGE TO THE AUDIT LOG, WITH    *
+      * THE OPERATING USER, TIMESTAMP, AND OPERATION CODE.             *
+      ******************************************************************
+       PROGRAM-ID. COBLOAD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO "COBTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT MASTER-FILE ASSIGN TO "COBMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MASTER-KEY-BOOK OF COPYBOOK-KEY
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO "COBREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+           SELECT EXCEPT-FILE ASSIGN TO "COBLODRJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "COBCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "COBAUDIT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE
+           RECORD CONTAINS 101 CHARACTERS.
+       01  TRAN-RECORD.
+           05  TRAN-CODE               PIC X(01).
+           05  TRAN-DATA                PIC X(100).
+
+       FD  MASTER-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+           COPY copybook.
+
+       FD  REJECT-FILE
+           RECORD CONTAINS 103 CHARACTERS.
+       01  REJECT-RECORD.
+           05  REJ-TRAN-CODE            PIC X(01).
+           05  REJ-TRAN-DATA            PIC X(100).
+           05  REJ-REASON-CODE          PIC 9(02).
+
+       FD  EXCEPT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  EXCEPT-LINE                 PIC X(132).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 22 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-READ-COUNT          PIC 9(07).
+           05  CKPT-LAST-KEY.
+               10  CKPT-PERSON-TYPE     PIC X(01).
+               10  CKPT-DOC-KEY         PIC X(14).
+
+      *            COBAUDIT IS A VSAM ESDS, NOT A FLAT FILE -- A
+      *            PLAIN LINE SEQUENTIAL DATASET COULD NOT ALSO BE
+      *            WRITTEN BY COBMNT1'S EXEC CICS WRITE FILE('COBAUDIT')
+      *            BELOW, SINCE CICS FILE CONTROL ONLY TARGETS VSAM.
+       FD  AUDIT-FILE
+           RECORD CONTAINS 230 CHARACTERS.
+           COPY audit.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRAN-STATUS               PIC X(02) VALUE "00".
+       01  WS-MASTER-STATUS             PIC X(02) VALUE "00".
+       01  WS-REJECT-STATUS             PIC X(02) VALUE "00".
+       01  WS-EXCEPT-STATUS             PIC X(02) VALUE "00".
+       01  WS-CKPT-STATUS               PIC X(02) VALUE "00".
+       01  WS-AUDIT-STATUS              PIC X(02) VALUE "00".
+       01  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+           88  WS-EOF                  VALUE "Y".
+
+       01  WS-CHECKPOINT-INTERVAL       PIC 9(07) VALUE 1000.
+
+       01  WS-USER-ID                   PIC X(08) VALUE SPACES.
+       01  WS-TIMESTAMP                 PIC X(21) VALUE SPACES.
+       01  WS-AUDIT-OP                  PIC X(01).
+       01  WS-BEFORE-IMAGE              PIC X(100).
+       01  WS-AFTER-IMAGE                PIC X(100).
+
+       01  WS-COUNTERS.
+           05  WS-READ-COUNT            PIC 9(07) VALUE ZEROS.
+           05  WS-ADD-COUNT             PIC 9(07) VALUE ZEROS.
+           05  WS-CHANGE-COUNT          PIC 9(07) VALUE ZEROS.
+           05  WS-DELETE-COUNT          PIC 9(07) VALUE ZEROS.
+           05  WS-REJECT-COUNT          PIC 9(07) VALUE ZEROS.
+           05  WS-ERROR-COUNT           PIC 9(07) VALUE ZEROS.
+
+       01  WS-VALID-SWITCH              PIC X(01).
+           88  WS-RECORD-VALID         VALUE "Y".
+       01  WS-REASON-CODE               PIC 9(02).
+       01  WS-VALIDDOC-RC               PIC 9(02).
+
+       01  WS-EXCEPT-HEADING.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(40) VALUE
+               "COBLOAD - REJECTED TRANSACTION LISTING".
+           05  FILLER                  PIC X(91) VALUE SPACES.
+
+       01  WS-EXCEPT-COLUMNS.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(04) VALUE "CODE".
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(50) VALUE "NAME".
+           05  FILLER                  PIC X(06) VALUE "REASON".
+           05  FILLER                  PIC X(69) VALUE SPACES.
+
+       01  WS-EXCEPT-DETAIL.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-EXC-TRAN-CODE         PIC X(04).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-EXC-NAME              PIC X(50).
+           05  WS-EXC-REASON-CODE       PIC 9(02).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-EXC-REASON-TEXT       PIC X(40).
+           05  FILLER                  PIC X(32) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANS UNTIL WS-EOF
+           PERFORM 8000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT TRAN-FILE
+           IF WS-TRAN-STATUS NOT = "00"
+               DISPLAY "COBLOAD: UNABLE TO OPEN COBTRAN, STATUS="
+                   WS-TRAN-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+           END-IF
+
+      *            A FATAL OPEN ABOVE LEAVES TRAN-FILE UNOPENED --
+      *            SKIP EVERY STEP BELOW THAT WOULD OTHERWISE OPEN,
+      *            READ, OR WRITE A FILE ON THE STRENGTH OF IT.
+           IF NOT WS-EOF
+               OPEN I-O MASTER-FILE
+               IF WS-MASTER-STATUS = "05" OR WS-MASTER-STATUS = "35"
+                   OPEN OUTPUT MASTER-FILE
+                   CLOSE MASTER-FILE
+                   OPEN I-O MASTER-FILE
+               END-IF
+               IF WS-MASTER-STATUS NOT = "00"
+                   DISPLAY "COBLOAD: UNABLE TO OPEN COBMAST, STATUS="
+                       WS-MASTER-STATUS
+                   MOVE "Y" TO WS-EOF-SWITCH
+               END-IF
+           END-IF
+
+           IF NOT WS-EOF
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT EXCEPT-FILE
+               WRITE EXCEPT-LINE FROM WS-EXCEPT-HEADING
+               WRITE EXCEPT-LINE FROM WS-EXCEPT-COLUMNS
+
+               OPEN EXTEND AUDIT-FILE
+               IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+                   OPEN OUTPUT AUDIT-FILE
+                   CLOSE AUDIT-FILE
+                   OPEN EXTEND AUDIT-FILE
+               END-IF
+
+               ACCEPT WS-USER-ID FROM ENVIRONMENT "USER"
+               IF WS-USER-ID = SPACES
+                   MOVE "BATCH" TO WS-USER-ID
+               END-IF
+
+               PERFORM 1100-CHECK-RESTART
+               PERFORM 2100-READ-TRAN
+           END-IF.
+
+       1100-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE ZEROS TO CKPT-READ-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF CKPT-READ-COUNT > 0
+                   DISPLAY "COBLOAD: RESTARTING AFTER RECORD "
+                       CKPT-READ-COUNT " LAST KEY=" CKPT-LAST-KEY
+                   PERFORM CKPT-READ-COUNT TIMES
+                       PERFORM 2100-READ-TRAN
+                   END-PERFORM
+               END-IF
+           END-IF.
+
+       2000-PROCESS-TRANS.
+           MOVE TRAN-DATA TO COPYBOOK
+           EVALUATE TRAN-CODE
+               WHEN "A"
+                   PERFORM 2050-VALIDATE-TRAN
+                   IF WS-RECORD-VALID
+                       PERFORM 3000-ADD-MASTER
+                   ELSE
+                       PERFORM 2060-REJECT-RECORD
+                   END-IF
+               WHEN "C"
+                   PERFORM 2050-VALIDATE-TRAN
+                   IF WS-RECORD-VALID
+                       PERFORM 4000-CHANGE-MASTER
+                   ELSE
+                       PERFORM 2060-REJECT-RECORD
+                   END-IF
+               WHEN "D"
+                   PERFORM 5000-DELETE-MASTER
+               WHEN OTHER
+                   MOVE 04 TO WS-REASON-CODE
+                   PERFORM 2060-REJECT-RECORD
+           END-EVALUATE
+           IF FUNCTION MOD (WS-READ-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 2070-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 2100-READ-TRAN.
+
+       2050-VALIDATE-TRAN.
+           MOVE "Y" TO WS-VALID-SWITCH
+           MOVE ZEROS TO WS-REASON-CODE
+           IF PERSON-TYPE-BOOK NOT = "F" AND PERSON-TYPE-BOOK NOT = "J"
+               MOVE "N" TO WS-VALID-SWITCH
+               MOVE 01 TO WS-REASON-CODE
+           ELSE
+               IF NAME-BOOK = SPACES
+                   MOVE "N" TO WS-VALID-SWITCH
+                   MOVE 02 TO WS-REASON-CODE
+               ELSE
+                   CALL "VALIDDOC" USING COPYBOOK, WS-VALIDDOC-RC
+                   IF WS-VALIDDOC-RC NOT = 00
+                       MOVE "N" TO WS-VALID-SWITCH
+                       MOVE 03 TO WS-REASON-CODE
+                   END-IF
+               END-IF
+           END-IF.
+
+       2060-REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE TRAN-CODE TO REJ-TRAN-CODE
+           MOVE TRAN-DATA TO REJ-TRAN-DATA
+           MOVE WS-REASON-CODE TO REJ-REASON-CODE
+           WRITE REJECT-RECORD
+
+           MOVE TRAN-CODE TO WS-EXC-TRAN-CODE
+           MOVE NAME-BOOK TO WS-EXC-NAME
+           MOVE WS-REASON-CODE TO WS-EXC-REASON-CODE
+           EVALUATE WS-REASON-CODE
+               WHEN 01
+                   MOVE "PERSON-TYPE-BOOK NOT F OR J" TO
+                       WS-EXC-REASON-TEXT
+               WHEN 02
+                   MOVE "NAME-BOOK IS BLANK" TO WS-EXC-REASON-TEXT
+               WHEN 03
+                   MOVE "CNPJ/CPF CHECK DIGIT INVALID" TO
+                       WS-EXC-REASON-TEXT
+               WHEN OTHER
+                   MOVE "INVALID TRAN-CODE" TO WS-EXC-REASON-TEXT
+           END-EVALUATE
+           WRITE EXCEPT-LINE FROM WS-EXCEPT-DETAIL.
+
+       2080-WRITE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE WS-AUDIT-OP TO AUD-OPERATION-CODE
+           MOVE WS-TIMESTAMP TO AUD-TIMESTAMP
+           MOVE WS-USER-ID TO AUD-USER-ID
+           MOVE WS-BEFORE-IMAGE TO AUD-BEFORE-IMAGE
+           MOVE WS-AFTER-IMAGE TO AUD-AFTER-IMAGE
+           WRITE AUDIT-RECORD.
+
+       2070-WRITE-CHECKPOINT.
+           MOVE WS-READ-COUNT TO CKPT-READ-COUNT
+           MOVE MASTER-KEY-BOOK OF COPYBOOK-KEY TO CKPT-LAST-KEY
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       2100-READ-TRAN.
+           READ TRAN-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-READ-COUNT
+           END-READ.
+
+       3000-ADD-MASTER.
+           MOVE SPACES TO WS-BEFORE-IMAGE
+           MOVE COPYBOOK TO WS-AFTER-IMAGE
+           WRITE COPYBOOK
+           IF WS-MASTER-STATUS = "00"
+               ADD 1 TO WS-ADD-COUNT
+               MOVE "A" TO WS-AUDIT-OP
+               PERFORM 2080-WRITE-AUDIT
+           ELSE
+               DISPLAY "COBLOAD: ADD FAILED, STATUS=" WS-MASTER-STATUS
+                   " KEY=" KEY-DOC-BOOK OF COPYBOOK-KEY
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF.
+
+       4000-CHANGE-MASTER.
+           MOVE COPYBOOK TO WS-AFTER-IMAGE
+           READ MASTER-FILE INTO WS-BEFORE-IMAGE
+               INVALID KEY
+                   MOVE SPACES TO WS-BEFORE-IMAGE
+           END-READ
+           MOVE WS-AFTER-IMAGE TO COPYBOOK
+           REWRITE COPYBOOK
+           IF WS-MASTER-STATUS = "00"
+               ADD 1 TO WS-CHANGE-COUNT
+               MOVE "C" TO WS-AUDIT-OP
+               PERFORM 2080-WRITE-AUDIT
+           ELSE
+               DISPLAY "COBLOAD: CHANGE FAILED, STATUS="
+                   WS-MASTER-STATUS
+                   " KEY=" KEY-DOC-BOOK OF COPYBOOK-KEY
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF.
+
+       5000-DELETE-MASTER.
+           READ MASTER-FILE INTO WS-BEFORE-IMAGE
+               INVALID KEY
+                   MOVE SPACES TO WS-BEFORE-IMAGE
+           END-READ
+           MOVE SPACES TO WS-AFTER-IMAGE
+           DELETE MASTER-FILE RECORD
+           IF WS-MASTER-STATUS = "00"
+               ADD 1 TO WS-DELETE-COUNT
+               MOVE "D" TO WS-AUDIT-OP
+               PERFORM 2080-WRITE-AUDIT
+           ELSE
+               DISPLAY "COBLOAD: DELETE FAILED, STATUS="
+                   WS-MASTER-STATUS
+                   " KEY=" KEY-DOC-BOOK OF COPYBOOK-KEY
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF.
+
+       8000-TERMINATE.
+           MOVE ZEROS TO CKPT-READ-COUNT
+           MOVE SPACES TO CKPT-LAST-KEY
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+
+           CLOSE TRAN-FILE
+           CLOSE MASTER-FILE
+           CLOSE REJECT-FILE
+           CLOSE EXCEPT-FILE
+           CLOSE AUDIT-FILE
+           DISPLAY "COBLOAD: RECORDS READ      = " WS-READ-COUNT
+           DISPLAY "COBLOAD: RECORDS ADDED     = " WS-ADD-COUNT
+           DISPLAY "COBLOAD: RECORDS CHANGED   = " WS-CHANGE-COUNT
+           DISPLAY "COBLOAD: RECORDS DELETED   = " WS-DELETE-COUNT
+           DISPLAY "COBLOAD: RECORDS REJECTED  = " WS-REJECT-COUNT
+           DISPLAY "COBLOAD: RECORDS IN ERROR  = " WS-ERROR-COUNT.
