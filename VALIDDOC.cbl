@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+      * NAME   : VALIDDOC                                             *
+      * DESCRIPTION: CHECK-DIGIT (DAC) VALIDATION FOR CNPJ/CPF CARRIED *
+      *              IN A COPYBOOK RECORD. CALLED SUB-PROGRAM.        *
+      *                                                                *
+      * LS-RETURN-CODE VALUES                                         *
+      *   00  DOCUMENT CHECK DIGIT IS VALID                           *
+      *   90  PERSON-TYPE-BOOK IS NEITHER 'F' NOR 'J'                 *
+      *   96  CNPJ CHECK DIGIT (DAC-BOOK) DOES NOT MATCH               *
+      *   97  CPF  CHECK DIGIT (DAC-BOOK) DOES NOT MATCH               *
+      ******************************************************************
+       PROGRAM-ID. VALIDDOC.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CNPJ-WEIGHTS-1-X  PIC X(24)
+               VALUE "050403020908070605040302".
+       01  WS-CNPJ-WEIGHTS-1 REDEFINES WS-CNPJ-WEIGHTS-1-X.
+           05  WS-CNPJ-WEIGHT-1        PIC 9(02) OCCURS 12 TIMES.
+
+       01  WS-CNPJ-WEIGHTS-2-X  PIC X(26)
+               VALUE "06050403020908070605040302".
+       01  WS-CNPJ-WEIGHTS-2 REDEFINES WS-CNPJ-WEIGHTS-2-X.
+           05  WS-CNPJ-WEIGHT-2        PIC 9(02) OCCURS 13 TIMES.
+
+       01  WS-CPF-WEIGHTS-1-X   PIC X(18)
+               VALUE "100908070605040302".
+       01  WS-CPF-WEIGHTS-1 REDEFINES WS-CPF-WEIGHTS-1-X.
+           05  WS-CPF-WEIGHT-1         PIC 9(02) OCCURS 9 TIMES.
+
+       01  WS-CPF-WEIGHTS-2-X   PIC X(20)
+               VALUE "11100908070605040302".
+       01  WS-CPF-WEIGHTS-2 REDEFINES WS-CPF-WEIGHTS-2-X.
+           05  WS-CPF-WEIGHT-2         PIC 9(02) OCCURS 10 TIMES.
+
+       01  WS-CNPJ-BASE-12             PIC 9(12).
+       01  WS-CNPJ-BASE-12-R REDEFINES WS-CNPJ-BASE-12.
+           05  WS-CNPJ-DIGIT-1         PIC 9 OCCURS 12 TIMES.
+
+       01  WS-CNPJ-BASE-13             PIC 9(13).
+       01  WS-CNPJ-BASE-13-R REDEFINES WS-CNPJ-BASE-13.
+           05  WS-CNPJ-DIGIT-2         PIC 9 OCCURS 13 TIMES.
+
+       01  WS-CPF-BASE-9                PIC 9(09).
+       01  WS-CPF-BASE-9-R  REDEFINES WS-CPF-BASE-9.
+           05  WS-CPF-DIGIT-1          PIC 9 OCCURS 9 TIMES.
+
+       01  WS-CPF-BASE-10               PIC 9(10).
+       01  WS-CPF-BASE-10-R REDEFINES WS-CPF-BASE-10.
+           05  WS-CPF-DIGIT-2          PIC 9 OCCURS 10 TIMES.
+
+       01  WS-SUM                      PIC 9(05).
+       01  WS-REMAINDER                PIC 9(02).
+       01  WS-DV1                      PIC 9(02).
+       01  WS-DV2                      PIC 9(02).
+       01  WS-SUB                      PIC 9(02).
+       01  WS-DAC-INFORMED             PIC 9(02).
+       01  WS-DAC-CALCULATED           PIC 9(02).
+       01  WS-TERM                     PIC 9(05).
+
+       LINKAGE SECTION.
+           COPY copybook.
+       01  LS-RETURN-CODE              PIC 9(02).
+
+       PROCEDURE DIVISION USING COPYBOOK, LS-RETURN-CODE.
+       0000-MAIN.
+           MOVE 00 TO LS-RETURN-CODE
+           EVALUATE PERSON-TYPE-BOOK
+               WHEN "J"
+                   PERFORM 1000-VALIDATE-CNPJ
+               WHEN "F"
+                   PERFORM 2000-VALIDATE-CPF
+               WHEN OTHER
+                   MOVE 90 TO LS-RETURN-CODE
+           END-EVALUATE
+           GOBACK.
+
+       1000-VALIDATE-CNPJ.
+           COMPUTE WS-CNPJ-BASE-12 =
+                   (ROOT-CNPJ-BOOK * 10000) + BRANCH-BOOK
+           MOVE DAC-BOOK OF CNPJ-BOOK TO WS-DAC-INFORMED
+
+           MOVE 0 TO WS-SUM
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 12
+               COMPUTE WS-TERM =
+                   WS-CNPJ-DIGIT-1 (WS-SUB) * WS-CNPJ-WEIGHT-1 (WS-SUB)
+               ADD WS-TERM TO WS-SUM
+           END-PERFORM
+           COMPUTE WS-REMAINDER = FUNCTION MOD (WS-SUM, 11)
+           IF WS-REMAINDER < 2
+               MOVE 0 TO WS-DV1
+           ELSE
+               COMPUTE WS-DV1 = 11 - WS-REMAINDER
+           END-IF
+
+           COMPUTE WS-CNPJ-BASE-13 = (WS-CNPJ-BASE-12 * 10) + WS-DV1
+           MOVE 0 TO WS-SUM
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 13
+               COMPUTE WS-TERM =
+                   WS-CNPJ-DIGIT-2 (WS-SUB) * WS-CNPJ-WEIGHT-2 (WS-SUB)
+               ADD WS-TERM TO WS-SUM
+           END-PERFORM
+           COMPUTE WS-REMAINDER = FUNCTION MOD (WS-SUM, 11)
+           IF WS-REMAINDER < 2
+               MOVE 0 TO WS-DV2
+           ELSE
+               COMPUTE WS-DV2 = 11 - WS-REMAINDER
+           END-IF
+
+           COMPUTE WS-DAC-CALCULATED = (WS-DV1 * 10) + WS-DV2
+           IF WS-DAC-CALCULATED NOT = WS-DAC-INFORMED
+               MOVE 96 TO LS-RETURN-CODE
+           END-IF.
+
+       2000-VALIDATE-CPF.
+           MOVE NUMBER-BOOK TO WS-CPF-BASE-9
+           MOVE DAC-BOOK OF CPF-BOOK TO WS-DAC-INFORMED
+
+           MOVE 0 TO WS-SUM
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 9
+               COMPUTE WS-TERM =
+                   WS-CPF-DIGIT-1 (WS-SUB) * WS-CPF-WEIGHT-1 (WS-SUB)
+               ADD WS-TERM TO WS-SUM
+           END-PERFORM
+           COMPUTE WS-REMAINDER = FUNCTION MOD (WS-SUM, 11)
+           IF WS-REMAINDER < 2
+               MOVE 0 TO WS-DV1
+           ELSE
+               COMPUTE WS-DV1 = 11 - WS-REMAINDER
+           END-IF
+
+           COMPUTE WS-CPF-BASE-10 = (WS-CPF-BASE-9 * 10) + WS-DV1
+           MOVE 0 TO WS-SUM
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 10
+               COMPUTE WS-TERM =
+                   WS-CPF-DIGIT-2 (WS-SUB) * WS-CPF-WEIGHT-2 (WS-SUB)
+               ADD WS-TERM TO WS-SUM
+           END-PERFORM
+           COMPUTE WS-REMAINDER = FUNCTION MOD (WS-SUM, 11)
+           IF WS-REMAINDER < 2
+               MOVE 0 TO WS-DV2
+           ELSE
+               COMPUTE WS-DV2 = 11 - WS-REMAINDER
+           END-IF
+
+           COMPUTE WS-DAC-CALCULATED = (WS-DV1 * 10) + WS-DV2
+           IF WS-DAC-CALCULATED NOT = WS-DAC-INFORMED
+               MOVE 97 TO LS-RETURN-CODE
+           END-IF.
