@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+      * NAME   : COBRPT01                                             *
+      * DESCRIPTION: FISICA (CPF) VS JURIDICA (CNPJ) SUMMARY LISTING   *
+      *              OF THE COPYBOOK MASTER, WITH PAGE BREAKS AND A    *
+      *              FINAL CONTROL-TOTAL FOOTER.                       *
+      ******************************************************************
+       PROGRAM-ID. COBRPT01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO "COBMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MASTER-KEY-BOOK OF COPYBOOK-KEY
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "COBRPT01"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+           COPY copybook.
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS             PIC X(02) VALUE "00".
+       01  WS-REPORT-STATUS             PIC X(02) VALUE "00".
+       01  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+           88  WS-EOF                  VALUE "Y".
+
+       01  WS-PAGE-NUMBER               PIC 9(04) VALUE ZEROS.
+       01  WS-LINE-COUNT                PIC 9(02) VALUE ZEROS.
+       01  WS-LINES-PER-PAGE            PIC 9(02) VALUE 55.
+
+       01  WS-COUNT-FISICA              PIC 9(07) VALUE ZEROS.
+       01  WS-COUNT-JURIDICA            PIC 9(07) VALUE ZEROS.
+       01  WS-COUNT-INVALID-TYPE        PIC 9(07) VALUE ZEROS.
+       01  WS-COUNT-GRAND-TOTAL         PIC 9(07) VALUE ZEROS.
+
+       01  WS-DOC-FORMATTED             PIC X(20).
+
+       01  WS-HEADER-1.
+           05  FILLER             PIC X(01) VALUE SPACES.
+           05  FILLER             PIC X(44) VALUE
+               "COBRPT01 - FISICA / JURIDICA MASTER LISTING".
+           05  FILLER             PIC X(01) VALUE SPACES.
+           05  FILLER             PIC X(05) VALUE "PAGE ".
+           05  WS-H1-PAGE          PIC ZZZ9.
+           05  FILLER             PIC X(77) VALUE SPACES.
+
+       01  WS-HEADER-2.
+           05  FILLER             PIC X(01) VALUE SPACES.
+           05  FILLER             PIC X(04) VALUE "TYPE".
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  FILLER             PIC X(50) VALUE "NAME".
+           05  FILLER             PIC X(20) VALUE
+               "DOCUMENT NUMBER".
+           05  FILLER             PIC X(55) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-DTL-TYPE              PIC X(04).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DTL-NAME              PIC X(50).
+           05  WS-DTL-DOC               PIC X(20).
+           05  FILLER                  PIC X(55) VALUE SPACES.
+
+       01  WS-FOOTER-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(40) VALUE ALL "-".
+           05  FILLER                  PIC X(91) VALUE SPACES.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-TOT-LABEL             PIC X(30).
+           05  WS-TOT-COUNT             PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(94) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-MASTER UNTIL WS-EOF
+           PERFORM 7000-PRINT-FOOTER
+           PERFORM 8000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT MASTER-FILE
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "COBRPT01: UNABLE TO OPEN COBMAST, STATUS="
+                   WS-MASTER-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "COBRPT01: UNABLE TO OPEN COBRPT01, STATUS="
+                   WS-REPORT-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+           END-IF
+
+           MOVE 99 TO WS-LINE-COUNT
+
+      *            SKIP THE FIRST READ IF EITHER OPEN ABOVE FAILED --
+      *            MASTER-FILE MAY NEVER HAVE OPENED.
+           IF NOT WS-EOF
+               PERFORM 2100-READ-MASTER
+           END-IF.
+
+       2000-PROCESS-MASTER.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 6000-PRINT-HEADINGS
+           END-IF
+
+           EVALUATE PERSON-TYPE-BOOK
+               WHEN "F"
+                   PERFORM 3000-FORMAT-CPF
+                   ADD 1 TO WS-COUNT-FISICA
+               WHEN "J"
+                   PERFORM 3100-FORMAT-CNPJ
+                   ADD 1 TO WS-COUNT-JURIDICA
+               WHEN OTHER
+                   MOVE "????" TO WS-DOC-FORMATTED
+                   ADD 1 TO WS-COUNT-INVALID-TYPE
+           END-EVALUATE
+
+           ADD 1 TO WS-COUNT-GRAND-TOTAL
+           MOVE PERSON-TYPE-BOOK TO WS-DTL-TYPE
+           MOVE NAME-BOOK TO WS-DTL-NAME
+           MOVE WS-DOC-FORMATTED TO WS-DTL-DOC
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT
+
+           PERFORM 2100-READ-MASTER.
+
+       2100-READ-MASTER.
+           READ MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       3000-FORMAT-CPF.
+           MOVE SPACES TO WS-DOC-FORMATTED
+           STRING NUMBER-BOOK OF CPF-BOOK "-" DAC-BOOK OF CPF-BOOK
+               DELIMITED BY SIZE INTO WS-DOC-FORMATTED
+           END-STRING.
+
+       3100-FORMAT-CNPJ.
+           MOVE SPACES TO WS-DOC-FORMATTED
+           STRING ROOT-CNPJ-BOOK "/" BRANCH-BOOK "-"
+               DAC-BOOK OF CNPJ-BOOK
+               DELIMITED BY SIZE INTO WS-DOC-FORMATTED
+           END-STRING.
+
+       6000-PRINT-HEADINGS.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO WS-H1-PAGE
+           IF WS-PAGE-NUMBER > 1
+               WRITE REPORT-LINE FROM WS-FOOTER-LINE
+           END-IF
+           WRITE REPORT-LINE FROM WS-HEADER-1
+           WRITE REPORT-LINE FROM WS-HEADER-2
+           WRITE REPORT-LINE FROM WS-FOOTER-LINE
+           MOVE ZEROS TO WS-LINE-COUNT.
+
+       7000-PRINT-FOOTER.
+           WRITE REPORT-LINE FROM WS-FOOTER-LINE
+           MOVE "TOTAL FISICA (CPF) RECORDS  : " TO WS-TOT-LABEL
+           MOVE WS-COUNT-FISICA TO WS-TOT-COUNT
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE
+
+           MOVE "TOTAL JURIDICA (CNPJ) RECORDS:" TO WS-TOT-LABEL
+           MOVE WS-COUNT-JURIDICA TO WS-TOT-COUNT
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE
+
+           MOVE "TOTAL INVALID PERSON-TYPE   : " TO WS-TOT-LABEL
+           MOVE WS-COUNT-INVALID-TYPE TO WS-TOT-COUNT
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE
+
+           MOVE "GRAND TOTAL RECORDS         : " TO WS-TOT-LABEL
+           MOVE WS-COUNT-GRAND-TOTAL TO WS-TOT-COUNT
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE.
+
+       8000-TERMINATE.
+           CLOSE MASTER-FILE
+           CLOSE REPORT-FILE
+           DISPLAY "COBRPT01: FISICA=" WS-COUNT-FISICA
+               " JURIDICA=" WS-COUNT-JURIDICA
+               " INVALID=" WS-COUNT-INVALID-TYPE
+               " TOTAL=" WS-COUNT-GRAND-TOTAL.
