@@ -0,0 +1,269 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+      * NAME   : COBRECON                                             *
+      * DESCRIPTION: DUPLICATE-DOCUMENT RECONCILIATION PASS OVER A     *
+      *              COPYBOOK TRANSACTION EXTRACT, RUN BEFORE COBLOAD  *
+      *              APPLIES THE BATCH TO THE VSAM MASTER. FLAGS:      *
+      *                - EXACT DUPLICATES: THE SAME PERSON-TYPE-BOOK + *
+      *                  CNPJ-BOOK/CPF-BOOK (THE REDEFINES IS COMPARED *
+      *                  AT THE SHARED CNPJ-BOOK STORAGE, SO IT DOES   *
+      *                  NOT MATTER WHICH VIEW WAS LOADED) ALREADY ON  *
+      *                  THE MASTER OR EARLIER IN THE SAME BATCH.      *
+      *                - NEAR DUPLICATES: THE SAME ROOT-CNPJ-BOOK      *
+      *                  UNDER TWO DIFFERENT BRANCH-BOOK VALUES WITH   *
+      *                  TWO DIFFERENT NAME-BOOK ENTRIES, ON THE       *
+      *                  MASTER OR IN THE SAME BATCH.                  *
+      *              NOTHING IS WRITTEN TO THE MASTER BY THIS PROGRAM  *
+      *              -- IT ONLY REPORTS, SO COBLOAD CAN STILL BE RUN   *
+      *              AFTERWARD EVEN IF NO CLASHES ARE FOUND.           *
+      ******************************************************************
+       PROGRAM-ID. COBRECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO "COBMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MASTER-KEY-BOOK OF COPYBOOK-KEY
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT TRAN-FILE ASSIGN TO "COBTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT RECON-RPT ASSIGN TO "COBRPT03"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+           COPY copybook.
+
+       FD  TRAN-FILE
+           RECORD CONTAINS 101 CHARACTERS.
+       01  TRAN-RECORD.
+           05  TRAN-CODE               PIC X(01).
+           05  TRAN-DATA                PIC X(100).
+
+       FD  RECON-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RECON-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS             PIC X(02) VALUE "00".
+       01  WS-TRAN-STATUS               PIC X(02) VALUE "00".
+       01  WS-RPT-STATUS                PIC X(02) VALUE "00".
+       01  WS-MASTER-EOF-SWITCH         PIC X(01) VALUE "N".
+           88  WS-MASTER-EOF           VALUE "Y".
+       01  WS-TRAN-EOF-SWITCH           PIC X(01) VALUE "N".
+           88  WS-TRAN-EOF             VALUE "Y".
+
+       01  WS-READ-COUNT                PIC 9(07) VALUE ZEROS.
+       01  WS-EXACT-COUNT               PIC 9(07) VALUE ZEROS.
+       01  WS-NEAR-COUNT                PIC 9(07) VALUE ZEROS.
+
+       01  WS-TABLE-MAX                 PIC 9(05) VALUE 50000.
+       01  WS-TABLE-COUNT                PIC 9(05) VALUE ZEROS.
+       01  WS-RT-IDX                    PIC 9(05).
+
+       01  WS-RECON-TABLE.
+           05  WS-RT-ENTRY OCCURS 50000 TIMES
+                   INDEXED BY WS-RT-TBL-IDX.
+               10  WS-RT-PERSON-TYPE   PIC X(01).
+               10  WS-RT-DOC-KEY       PIC X(14).
+               10  WS-RT-ROOT-CNPJ     PIC 9(08).
+               10  WS-RT-BRANCH        PIC 9(04).
+               10  WS-RT-NAME          PIC X(50).
+               10  WS-RT-SOURCE        PIC X(01).
+
+       01  WS-EXACT-FOUND-SWITCH        PIC X(01).
+           88  WS-EXACT-FOUND          VALUE "Y".
+       01  WS-MATCH-NAME                PIC X(50).
+       01  WS-DOC-FORMATTED             PIC X(20).
+
+       01  WS-RECON-HEADING.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(48) VALUE
+               "COBRECON - DUPLICATE DOCUMENT RECONCILIATION".
+           05  FILLER                  PIC X(83) VALUE SPACES.
+
+       01  WS-RECON-COLUMNS.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER             PIC X(04) VALUE "TYPE".
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  FILLER             PIC X(20) VALUE "DOCUMENT".
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  FILLER             PIC X(30) VALUE "NAME (INCOMING)".
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  FILLER             PIC X(30) VALUE "NAME (MATCHED)".
+           05  FILLER             PIC X(41) VALUE SPACES.
+
+       01  WS-RECON-DETAIL.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-RD-TYPE               PIC X(04).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-RD-DOC                PIC X(20).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-RD-NAME-1             PIC X(30).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-RD-NAME-2             PIC X(30).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-RD-REASON             PIC X(40).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 1500-LOAD-MASTER-KEYS UNTIL WS-MASTER-EOF
+           PERFORM 2000-PROCESS-TRANS UNTIL WS-TRAN-EOF
+           PERFORM 8000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT MASTER-FILE
+           IF WS-MASTER-STATUS NOT = "00"
+               MOVE "Y" TO WS-MASTER-EOF-SWITCH
+           END-IF
+
+           OPEN INPUT TRAN-FILE
+           IF WS-TRAN-STATUS NOT = "00"
+               DISPLAY "COBRECON: UNABLE TO OPEN COBTRAN, STATUS="
+                   WS-TRAN-STATUS
+               MOVE "Y" TO WS-TRAN-EOF-SWITCH
+           END-IF
+
+           OPEN OUTPUT RECON-RPT
+           WRITE RECON-LINE FROM WS-RECON-HEADING
+           WRITE RECON-LINE FROM WS-RECON-COLUMNS
+
+      *            SKIP THE FIRST READ OF EACH FILE WHOSE OPEN ABOVE
+      *            FAILED -- EITHER SWITCH ALREADY BEING "Y" WOULD
+      *            OTHERWISE NOT STOP 1600-READ-MASTER/2100-READ-TRAN
+      *            FROM TOUCHING A FILE THAT NEVER OPENED.
+           IF NOT WS-MASTER-EOF
+               PERFORM 1600-READ-MASTER
+           END-IF
+           IF NOT WS-TRAN-EOF
+               PERFORM 2100-READ-TRAN
+           END-IF.
+
+       1500-LOAD-MASTER-KEYS.
+           IF WS-TABLE-COUNT < WS-TABLE-MAX
+               ADD 1 TO WS-TABLE-COUNT
+               MOVE PERSON-TYPE-BOOK TO
+                   WS-RT-PERSON-TYPE (WS-TABLE-COUNT)
+               MOVE KEY-DOC-BOOK OF COPYBOOK-KEY TO
+                   WS-RT-DOC-KEY (WS-TABLE-COUNT)
+               MOVE ROOT-CNPJ-BOOK TO WS-RT-ROOT-CNPJ (WS-TABLE-COUNT)
+               MOVE BRANCH-BOOK TO WS-RT-BRANCH (WS-TABLE-COUNT)
+               MOVE NAME-BOOK TO WS-RT-NAME (WS-TABLE-COUNT)
+               MOVE "M" TO WS-RT-SOURCE (WS-TABLE-COUNT)
+           ELSE
+               DISPLAY "COBRECON: RECONCILIATION TABLE FULL AT "
+                   WS-TABLE-MAX " ENTRIES, MASTER KEYS OMITTED"
+           END-IF
+           PERFORM 1600-READ-MASTER.
+
+       1600-READ-MASTER.
+           READ MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-MASTER-EOF-SWITCH
+           END-READ.
+
+       2000-PROCESS-TRANS.
+           MOVE TRAN-DATA TO COPYBOOK
+           ADD 1 TO WS-READ-COUNT
+      *            ONLY AN ADD IS CHECKED FOR A DUPLICATE -- A CHANGE
+      *            OR DELETE IS SUPPOSED TO MATCH AN EXISTING MASTER
+      *            KEY, SO RUNNING THE SAME CHECKS AGAINST IT WOULD
+      *            FLAG EVERY ROUTINE CORRECTION AS A DUPLICATE. BOTH
+      *            ARE STILL ADDED TO THE TABLE SO A LATER ADD IN THE
+      *            SAME BATCH CAN STILL BE CAUGHT AGAINST THEIR KEY.
+           EVALUATE TRAN-CODE
+               WHEN "A"
+                   PERFORM 2200-CHECK-EXACT-DUP
+                   IF NOT WS-EXACT-FOUND
+                       PERFORM 2300-CHECK-NEAR-DUP
+                       PERFORM 2400-ADD-TO-TABLE
+                   END-IF
+               WHEN OTHER
+                   PERFORM 2400-ADD-TO-TABLE
+           END-EVALUATE
+           PERFORM 2100-READ-TRAN.
+
+       2100-READ-TRAN.
+           READ TRAN-FILE
+               AT END
+                   MOVE "Y" TO WS-TRAN-EOF-SWITCH
+           END-READ.
+
+       2200-CHECK-EXACT-DUP.
+           MOVE "N" TO WS-EXACT-FOUND-SWITCH
+           PERFORM VARYING WS-RT-IDX FROM 1 BY 1
+                   UNTIL WS-RT-IDX > WS-TABLE-COUNT
+                   OR WS-EXACT-FOUND
+               IF WS-RT-PERSON-TYPE (WS-RT-IDX) = PERSON-TYPE-BOOK
+                   AND WS-RT-DOC-KEY (WS-RT-IDX) =
+                       KEY-DOC-BOOK OF COPYBOOK-KEY
+                   MOVE "Y" TO WS-EXACT-FOUND-SWITCH
+                   MOVE WS-RT-NAME (WS-RT-IDX) TO WS-MATCH-NAME
+                   PERFORM 2900-WRITE-DETAIL
+                   ADD 1 TO WS-EXACT-COUNT
+                   MOVE "EXACT DUPLICATE DOCUMENT" TO WS-RD-REASON
+                   WRITE RECON-LINE FROM WS-RECON-DETAIL
+               END-IF
+           END-PERFORM.
+
+       2300-CHECK-NEAR-DUP.
+           IF PERSON-TYPE-BOOK = "J"
+               PERFORM VARYING WS-RT-IDX FROM 1 BY 1
+                       UNTIL WS-RT-IDX > WS-TABLE-COUNT
+                   IF WS-RT-PERSON-TYPE (WS-RT-IDX) = "J"
+                       AND WS-RT-ROOT-CNPJ (WS-RT-IDX) = ROOT-CNPJ-BOOK
+                       AND WS-RT-BRANCH (WS-RT-IDX) NOT = BRANCH-BOOK
+                       AND WS-RT-NAME (WS-RT-IDX) NOT = NAME-BOOK
+                       MOVE WS-RT-NAME (WS-RT-IDX) TO WS-MATCH-NAME
+                       PERFORM 2900-WRITE-DETAIL
+                       ADD 1 TO WS-NEAR-COUNT
+                       MOVE "SAME ROOT-CNPJ, DIFFERENT BRANCH/NAME"
+                           TO WS-RD-REASON
+                       WRITE RECON-LINE FROM WS-RECON-DETAIL
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       2400-ADD-TO-TABLE.
+           IF WS-TABLE-COUNT < WS-TABLE-MAX
+               ADD 1 TO WS-TABLE-COUNT
+               MOVE PERSON-TYPE-BOOK TO
+                   WS-RT-PERSON-TYPE (WS-TABLE-COUNT)
+               MOVE KEY-DOC-BOOK OF COPYBOOK-KEY TO
+                   WS-RT-DOC-KEY (WS-TABLE-COUNT)
+               MOVE ROOT-CNPJ-BOOK TO WS-RT-ROOT-CNPJ (WS-TABLE-COUNT)
+               MOVE BRANCH-BOOK TO WS-RT-BRANCH (WS-TABLE-COUNT)
+               MOVE NAME-BOOK TO WS-RT-NAME (WS-TABLE-COUNT)
+               MOVE "T" TO WS-RT-SOURCE (WS-TABLE-COUNT)
+           ELSE
+               DISPLAY "COBRECON: RECONCILIATION TABLE FULL AT "
+                   WS-TABLE-MAX " ENTRIES, BATCH KEY OMITTED"
+           END-IF.
+
+       2900-WRITE-DETAIL.
+           MOVE SPACES TO WS-DOC-FORMATTED
+           STRING PERSON-TYPE-BOOK "-" KEY-DOC-BOOK OF COPYBOOK-KEY
+               DELIMITED BY SIZE INTO WS-DOC-FORMATTED
+           END-STRING
+           MOVE "DUP " TO WS-RD-TYPE
+           MOVE WS-DOC-FORMATTED TO WS-RD-DOC
+           MOVE NAME-BOOK TO WS-RD-NAME-1
+           MOVE WS-MATCH-NAME TO WS-RD-NAME-2.
+
+       8000-TERMINATE.
+           CLOSE MASTER-FILE
+           CLOSE TRAN-FILE
+           CLOSE RECON-RPT
+           DISPLAY "COBRECON: RECORDS READ        = " WS-READ-COUNT
+           DISPLAY "COBRECON: EXACT DUPLICATES     = " WS-EXACT-COUNT
+           DISPLAY "COBRECON: NEAR DUPLICATES      = " WS-NEAR-COUNT.
